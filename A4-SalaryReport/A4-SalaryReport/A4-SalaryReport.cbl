@@ -10,18 +10,75 @@
        input-output section.
        file-control.
 
-            select input-file
-                assign to '../../../data/A4.dat'
+            select employee-master
+                assign to '../../../data/A4-EMPLOYEE-MASTER.dat'
+                organization is indexed
+                access mode is sequential
+                record key is er-employee-num
+                file status is ws-master-status.
+
+      * department-ordered copy of employee-master produced fresh by
+      * 035-sort-employee-master at the start of every run - the
+      * master file itself is only ever in employee-num order, so the
+      * department subtotal control break in 100-main-logic reads
+      * this file instead
+            select employee-sorted-file
+                assign to '../../../data/A4-EMPLOYEE-SORTED.dat'
                 organization is line sequential.
 
+      * sort work file backing 035-sort-employee-master's SORT
+      * statement - GnuCOBOL's runtime needs this assigned like any
+      * other file even though the SORT verb does all the opening,
+      * reading and closing of it itself
+            select ws-sort-file
+                assign to '../../../data/A4-EMPLOYEE-SORTWORK.dat'.
+
             select print-file
                 assign to '../../../data/A4-SalaryReport.out'
                 organization is line sequential.
 
+            select rate-table
+                assign to '../../../data/A4-RATE-TABLE.dat'
+                organization is indexed
+                access mode is random
+                record key is rt-job-code
+                file status is ws-rate-status.
+
+            select exception-file
+                assign to '../../../data/A4-EXCEPTIONS.out'
+                organization is line sequential.
+
+            select checkpoint-file
+                assign to '../../../data/A4-CHECKPOINT.dat'
+                organization is line sequential
+                file status is ws-checkpoint-status.
+
+            select parm-file
+                assign to '../../../data/A4-PARM.dat'
+                organization is line sequential
+                file status is ws-parm-status.
+
+            select payroll-feed-file
+                assign to '../../../data/A4-PAYROLL-FEED.dat'
+                organization is line sequential.
+
+            select history-file
+                assign to '../../../data/A4-HISTORY.dat'
+                organization is line sequential
+                file status is ws-history-status.
+
+      * generic working file used only to truncate PRINT-FILE,
+      * EXCEPTION-FILE and PAYROLL-FEED-FILE back to their last
+      * checkpointed length on a resumed run - see 015-truncate-
+      * outputs
+            select ws-scratch-file
+                assign to '../../../data/A4-SCRATCH.dat'
+                organization is line sequential.
+
        data division.
        file section.
-       fd input-file
-          record contains 28 characters
+       fd employee-master
+          record contains 33 characters
           data record is employee-record.
 
       * records for the information pertaining to the employees
@@ -32,14 +89,35 @@
            88 er-grad                             value 'G'.
            88 er-non-grad                         value 'N'.
          05 er-years-service          pic 9(2).
-      * classifications for employees
-           88 er-years-16plus                     value 16 thru 99.
-           88 er-years-7-15                       value 7  thru 15.
-           88 er-years-3-6                        value 3  thru 6.
-           88 er-years-11plus                     value 11 thru 99.
-           88 er-years-5-10                       value 5  thru 10.
+      * tenure classification is driven off the working-storage
+      * cutoffs (set from the parm card) rather than fixed 88s
 
          05 er-current-salary         pic 9(5)V99.
+      * department the employee currently charges time to, and the
+      * active/terminated flag that keeps terminated staff off
+      * the report without anyone having to edit the master file
+         05 er-department-code        pic x(4).
+         05 er-employment-status      pic x(1).
+           88 er-active                           value 'A'.
+           88 er-terminated                       value 'T'.
+
+       fd employee-sorted-file
+          record contains 33 characters
+          data record is sorted-record.
+
+      * same layout as employee-record, department-major /
+      * employee-num-minor order once 035-sort-employee-master has
+      * run - 105-read-employee-master moves this wholesale into
+      * employee-record so every other paragraph keeps using er-*
+      * exactly as before
+       01 sorted-record.
+         05 ss-employee-num           pic x(3).
+         05 ss-employee-name          pic x(15).
+         05 ss-education-code         pic x(1).
+         05 ss-years-service          pic 9(2).
+         05 ss-current-salary         pic 9(5)V99.
+         05 ss-department-code        pic x(4).
+         05 ss-employment-status      pic x(1).
 
        fd print-file
            record contains 90 characters
@@ -65,6 +143,136 @@
          05 pl-new-salary             pic $Z,ZZZ,ZZ9.99.
          05 filler                    pic x.
 
+       fd rate-table
+           record contains 13 characters
+           data record is rate-record.
+
+      * the yearly raise percentage for each job classification,
+      * looked up by job code instead of being wired into the code
+       01 rate-record.
+         05 rt-job-code                pic x(10).
+         05 rt-percent-increase        pic 99V9.
+
+       fd exception-file
+           record contains 26 characters
+           data record is exception-record.
+
+      * lists every employee 110-determine-code could not classify,
+      * so bad years-service data gets chased down instead of being
+      * silently dropped into the 0% unclassified bucket
+       01 exception-record.
+         05 ex-employee-num            pic x(3).
+         05 filler                     pic x(2).
+         05 ex-employee-name           pic x(15).
+         05 filler                     pic x(2).
+         05 ex-education-code          pic x(1).
+         05 filler                     pic x(1).
+         05 ex-years-service           pic 9(2).
+
+       fd checkpoint-file
+           record contains 96 characters
+           data record is checkpoint-record.
+
+      * lets a failed run resume from where it left off instead of
+      * reprocessing the whole employee master from the top - carries
+      * not just the restart position but every running total needed
+      * to pick the report back up without losing what ran before
+      * the checkpoint
+       01 checkpoint-record.
+         05 cp-employee-num            pic x(3).
+         05 cp-page-count              pic 9(2).
+         05 cp-total-analyst           pic 9(2).
+         05 cp-total-sen-prog          pic 9(2).
+         05 cp-total-prog              pic 9(2).
+         05 cp-total-jr-prog           pic 9(2).
+         05 cp-total-unclassified      pic 9(2).
+         05 cp-avg-analyst             pic 9(6)v99.
+         05 cp-avg-sen-prog            pic 9(6)v99.
+         05 cp-avg-prog                pic 9(6)v99.
+         05 cp-avg-jr-prog             pic 9(6)v99.
+         05 cp-recon-analyst           pic 9(3).
+         05 cp-recon-sen-prog          pic 9(3).
+         05 cp-recon-prog              pic 9(3).
+         05 cp-recon-jr-prog           pic 9(3).
+         05 cp-recon-unclassified      pic 9(3).
+         05 cp-prev-department         pic x(4).
+         05 cp-dept-headcount          pic 9(3).
+         05 cp-dept-increase-total     pic 9(7)v99.
+      * how many records PRINT-FILE/EXCEPTION-FILE/PAYROLL-FEED-FILE
+      * held as of this checkpoint - 015-truncate-outputs trims each
+      * file back to its count here before a resumed run reopens it
+      * EXTEND, so nothing a crashed run wrote after this checkpoint
+      * survives to be duplicated
+         05 cp-print-line-count        pic 9(6).
+         05 cp-exception-count         pic 9(6).
+         05 cp-payroll-count           pic 9(6).
+
+       fd parm-file
+           record contains 13 characters
+           data record is parm-record.
+
+      * run-time control card - lets ops print shorter pages for a
+      * quick office review or try new tenure bands for a policy
+      * change without a recompile
+       01 parm-record.
+         05 pm-lines-per-page          pic 9(2).
+         05 pm-cutoff-grad-analyst      pic 9(2).
+         05 pm-cutoff-grad-senprog      pic 9(2).
+         05 pm-cutoff-grad-prog         pic 9(2).
+         05 pm-cutoff-nongrad-prog      pic 9(2).
+         05 pm-cutoff-nongrad-jrprog    pic 9(2).
+      * run switch - 'Y' suppresses the detail lines and page
+      * headings for the monthly exec review
+         05 pm-summary-only-switch      pic x(1).
+
+       fd payroll-feed-file
+           record contains 19 characters
+           data record is payroll-feed-record.
+
+      * machine-readable feed for downstream payroll processing -
+      * unedited numeric fields only, no dollar signs or commas
+       01 payroll-feed-record.
+         05 pf-employee-num            pic x(3).
+         05 pf-pay-increase            pic 9(5)v99.
+         05 pf-new-salary              pic 9(7)v99.
+
+       fd history-file
+           record contains 40 characters
+           data record is history-record.
+
+      * one row per run - this cycle's run date and the four
+      * classification averages, appended to the cycles before it
+       01 history-record.
+         05 hs-run-date                pic x(8).
+         05 hs-avg-analyst             pic 9(6)v99.
+         05 hs-avg-sen-prog            pic 9(6)v99.
+         05 hs-avg-prog                pic 9(6)v99.
+         05 hs-avg-jr-prog             pic 9(6)v99.
+
+      * sort work file for 035-sort-employee-master - not opened or
+      * closed by us, the SORT verb's USING/GIVING clauses handle
+      * that
+       sd ws-sort-file
+          data record is sort-record.
+
+       01 sort-record.
+         05 so-employee-num           pic x(3).
+         05 so-employee-name          pic x(15).
+         05 so-education-code         pic x(1).
+         05 so-years-service          pic 9(2).
+         05 so-current-salary         pic 9(5)V99.
+         05 so-department-code        pic x(4).
+         05 so-employment-status      pic x(1).
+
+      * generic copy-through file for 015-truncate-outputs - wide
+      * enough to hold a whole PRINT-LINE (the widest of the three
+      * records it stands in for)
+       fd ws-scratch-file
+          record contains 90 characters
+          data record is ws-scratch-record.
+
+       01 ws-scratch-record            pic x(90).
+
        working-storage section.
       * multiple footers & headers for the output
        01 ws-report-header.
@@ -104,6 +312,23 @@
          05 filler                    pic x(15)   value spaces.
          05 ws-unclassified-count     pic z9      value 0.
          05 filler                    pic x(1)    value spaces.
+      * subtotal line printed on a department change
+       01 ws-dept-subtotal-line.
+         05 filler                    pic x(2)    value spaces.
+         05 filler                    pic x(11)   value "Dept Total:".
+         05 filler                    pic x(2)    value spaces.
+         05 ws-dept-code-out          pic x(4).
+         05 filler                    pic x(3)    value spaces.
+         05 filler                    pic x(9)    value "Headcount".
+         05 filler                    pic x(2)    value spaces.
+         05 ws-dept-count-out         pic ZZ9.
+         05 filler                    pic x(3)    value spaces.
+         05 filler                    pic x(16)   value
+                                             "Total Increase $".
+         05 ws-dept-increase-out      pic $$$,$$9.99.
+      * trailing filler sized so the line totals exactly PRINT-LINE's
+      * 90 characters - WRITE ... FROM silently truncates past that
+         05 filler                    pic x(25)   value spaces.
       * average amount for each classifications
        01 ws-report-footer1.
          05 filler                    pic x(21)   value 
@@ -126,6 +351,19 @@
          05 ws-jr-prog-avg            pic ZZ,ZZ9.99
                                                   value 0.
          05 filler                    pic x(26)   value spaces.
+      * reconciles the sum of every printed page footer against the
+      * running totals the averages were computed from
+       01 ws-reconciliation-line.
+         05 filler                    pic x(21)   value
+                                            "Reconciliation: ".
+         05 filler                    pic x(12)   value "Recomputed= ".
+         05 ws-recon-out              pic ZZZ9.
+         05 filler                    pic x(7)    value spaces.
+         05 filler                    pic x(10)   value "Original= ".
+         05 ws-orig-out               pic ZZZ9.
+         05 filler                    pic x(3)    value spaces.
+         05 ws-recon-flag-out         pic x(8).
+         05 filler                    pic x(16)   value spaces.
        01 ws-page-header.
          05 filler                    pic x(30)   value spaces.
          05 filler                    pic x(22)   value 
@@ -135,8 +373,12 @@
          05 ws-page-num               pic Z9      value 0.
          05 filler                    pic x(10)   value spaces.
        01 ws-eof                      pic x       value 'n'.
+       01 ws-got-employee             pic x       value 'n'.
+       01 ws-master-status            pic x(2)    value spaces.
+       01 ws-summary-only-switch      pic x       value 'N'.
+           88 ws-summary-only                     value 'Y'.
 
-      * headings 
+      * headings
        01 ws-heading1.
          05 filler                    pic x(2)    value spaces.
          05 filler                    pic x(3)    value "EMP".
@@ -169,13 +411,22 @@
          05 filler                    pic x(5)    value spaces.
          05 filler                    pic x(6)    value "Salary".
          05 filler                    pic x(3) value spaces.
-      * data used for the calculations for different classes
+      * raise percentages used for the calculations for different
+      * classes - loaded from the rate-table at start of the run;
+      * the value clause here is only the fallback default used
+      * when a job classification has no entry in the rate table
        77 cnst-percent-analyst        pic 99V9    value 12.8.
        77 cnst-percent-senior-analyst pic 99V9    value 9.3.
        77 cnst-percent-programmer     pic 99V9    value 6.7.
        77 cnst-percent-jr-prog        pic 99V9    value 3.2.
        77 cnst-percent-unclass        pic 99V9    value 0.
 
+       77 ws-percent-analyst          pic 99V9    value 0.
+       77 ws-percent-senior-analyst   pic 99V9    value 0.
+       77 ws-percent-programmer       pic 99V9    value 0.
+       77 ws-percent-jr-prog          pic 99V9    value 0.
+       77 ws-rate-status              pic x(2)    value spaces.
+
        77 ws-percent-increase         pic 99V9    value 0.
        77 ws-count-analyst            pic 99      value 0.
        77 ws-count-sen-prog           pic 99      value 0.
@@ -196,24 +447,139 @@
        77 ws-page-count               pic 99      value 0.
        77 ws-line-count               pic 99      value 0.
        77 ws-column-headings          pic 9(10).
+      * department control-break accumulators
+       77 ws-prev-department          pic x(4)    value spaces.
+       77 ws-dept-headcount           pic 9(3)    value 0.
+       77 ws-dept-increase-total      pic 9(7)V99 value 0.
+      * checkpoint/restart controls
+       77 ws-checkpoint-status        pic x(2)    value spaces.
+       77 ws-checkpoint-interval      pic 9       value 5.
+       77 ws-checkpoint-quotient      pic 99      value 0.
+       77 ws-checkpoint-remainder     pic 9       value 0.
+       01 ws-resuming-switch          pic x       value 'n'.
+         88 ws-resuming                           value 'y'.
+      * employee-num of the last employee 100-main-logic actually
+      * finished processing - captured before its trailing read
+      * advances the buffer to the next one, so 130-write-checkpoint
+      * never checkpoints an employee that has not been processed yet
+       77 ws-last-employee-num        pic x(3)    value spaces.
+       77 ws-skip-done                pic x       value 'n'.
+      * running record counts for PRINT-FILE/EXCEPTION-FILE/PAYROLL-
+      * FEED-FILE - checkpointed alongside the totals above so
+      * 015-truncate-outputs knows exactly how far each file had
+      * grown as of the last checkpoint
+       77 ws-print-line-count         pic 9(6)    value 0.
+       77 ws-exception-count          pic 9(6)    value 0.
+       77 ws-payroll-count            pic 9(6)    value 0.
+      * copy-through-scratch-file controls for 015-truncate-outputs
+       77 ws-scratch-count            pic 9(6)    value 0.
+       77 ws-scratch-eof              pic x       value 'n'.
+      * parm-card controls - defaults match the tenure bands this
+      * report has always used; the parm card can override them
+       77 ws-parm-status              pic x(2)    value spaces.
+       77 ws-cutoff-grad-analyst      pic 99      value 16.
+       77 ws-cutoff-grad-senprog      pic 99      value 7.
+       77 ws-cutoff-grad-prog         pic 99      value 3.
+       77 ws-cutoff-nongrad-prog      pic 99      value 11.
+       77 ws-cutoff-nongrad-jrprog    pic 99      value 5.
+      * independent headcount reconciliation against ws-total-*
+       77 ws-recon-analyst            pic 9(3)    value 0.
+       77 ws-recon-sen-prog           pic 9(3)    value 0.
+       77 ws-recon-prog               pic 9(3)    value 0.
+       77 ws-recon-jr-prog            pic 9(3)    value 0.
+       77 ws-recon-unclassified       pic 9(3)    value 0.
+       77 ws-recon-grand-total        pic 9(4)    value 0.
+       77 ws-orig-grand-total         pic 9(4)    value 0.
+
+      * historical trend - appends this cycle to A4-HISTORY and
+      * prints the last few cycles side by side
+       77 ws-history-status          pic x(2)    value spaces.
+       77 ws-run-date                 pic x(8)    value spaces.
+       77 ws-hist-total               pic 9(3)    value 0.
+       77 ws-hist-skip                pic 9(3)    value 0.
+       77 ws-hist-index               pic 9(2)    value 0.
+       01 ws-hist-eof                 pic x       value 'n'.
+
+       01 ws-history-table.
+         05 ws-hist-entry occurs 5 times.
+           10 ws-hist-date            pic x(8).
+           10 ws-hist-analyst         pic 9(6)v99.
+           10 ws-hist-sen-prog        pic 9(6)v99.
+           10 ws-hist-prog            pic 9(6)v99.
+           10 ws-hist-jr-prog         pic 9(6)v99.
+
+      * heading for the trend report
+       01 ws-history-heading.
+         05 filler                    pic x(34)   value
+                              "Historical Trend - Last 5 Cycles".
+         05 filler                    pic x(56)   value spaces.
+      * labels abbreviated (and the trailing filler sized to match)
+      * so the line totals exactly PRINT-LINE's 90 characters - WRITE
+      * ... FROM silently truncates past that, the way it would have
+      * dropped WS-HIST-JR-PROG-OUT entirely at the old, wider widths
+       01 ws-history-line.
+         05 filler                    pic x(4)    value "Dt= ".
+         05 ws-hist-date-out          pic x(8).
+         05 filler                    pic x(3)    value spaces.
+         05 filler                    pic x(5)    value "Anl= ".
+         05 ws-hist-analyst-out       pic ZZZ,ZZ9.99.
+         05 filler                    pic x(3)    value spaces.
+         05 filler                    pic x(4)    value "SP= ".
+         05 ws-hist-sen-prog-out      pic ZZZ,ZZ9.99.
+         05 filler                    pic x(3)    value spaces.
+         05 filler                    pic x(4)    value "Pr= ".
+         05 ws-hist-prog-out          pic ZZZ,ZZ9.99.
+         05 filler                    pic x(3)    value spaces.
+         05 filler                    pic x(5)    value "JrP= ".
+         05 ws-hist-jr-prog-out       pic ZZZ,ZZ9.99.
+         05 filler                    pic x(8)    value spaces.
 
        procedure division.
 
        000-Main.
-      *opens  + reads input file & gets output from the print file
-                     open input input-file,
-                         output print-file.
+      *opens  + reads input file & gets output from the print file;
+      * whether a resumed run's outputs get truncated or appended to
+      * depends on whether it is resuming, so that has to be known
+      * before they are opened
+           perform 010-detect-restart.
 
-                              read input-file
-                                 at end
-                                    move "y" to ws-eof.
-      * Report header
+      * a crashed run can have written pages/exceptions/payroll rows
+      * past its last checkpoint before it went down - 015-truncate-
+      * outputs cuts each file back to the checkpointed count (from
+      * the checkpoint-record 010-detect-restart just read) before
+      * this resumed run starts appending to them again
+           if ws-resuming
+               perform 015-truncate-outputs
+               open extend print-file, exception-file,
+                 payroll-feed-file
+           else
+               open output print-file, exception-file,
+                 payroll-feed-file
+           end-if.
 
-           write print-line from ws-report-header before advancing 2
-             lines.
+           perform 020-read-parm-card.
+           perform 030-load-rate-table.
+           perform 035-sort-employee-master.
+           perform 040-check-restart.
+
+      * Priming read and report header - both skipped on a resumed
+      * run; 040-check-restart already positioned the sorted file on
+      * the first not-yet-processed employee, and the report already
+      * has a header from the run that got interrupted
+           if not ws-resuming
+               perform 105-read-employee-master
+               write print-line from ws-report-header before
+                 advancing 2 lines
+               add 1                          to ws-print-line-count
+           end-if.
 
            perform 10-process-pages until ws-eof = "y".
 
+      * flush the subtotal for whichever department was still
+      * open when the last employee was processed
+           if ws-dept-headcount > 0
+               perform 115-department-subtotal
+           end-if.
 
       * calculate the averages for the different programmers
         compute ws-avg-analyst  rounded = ws-avg-analyst /
@@ -230,12 +596,25 @@
       * prints the report footer 2 & advances two lines
            write print-line    from ws-report-footer1 after advancing 2
              line.
+           add 1                              to ws-print-line-count.
       * prints report footer 2
            write print-line    from ws-report-footer2.
-    
+           add 1                              to ws-print-line-count.
+
+           perform 140-reconciliation.
+
+           perform 150-write-history.
+           perform 160-print-history.
+
+      * run completed clean - clear the checkpoint so the next run
+      * starts from the top instead of resuming this one
+           open output checkpoint-file.
+           close checkpoint-file.
 
            close print-file,
-             input-file.
+             employee-sorted-file,
+             exception-file,
+             payroll-feed-file.
 
            stop run.
 
@@ -243,6 +622,341 @@
       *
            goback.
 
+       010-detect-restart.
+      * peeks at the checkpoint file before the output files are
+      * opened, purely to decide whether this is a fresh run or one
+      * resuming a prior checkpoint
+           move spaces                       to checkpoint-record.
+           move 'n'                          to ws-resuming-switch.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+                   at end
+                       move spaces            to checkpoint-record
+               end-read
+               close checkpoint-file
+               if cp-employee-num not = spaces
+                   move 'y'                   to ws-resuming-switch
+               end-if
+           end-if.
+
+       015-truncate-outputs.
+      * trims PRINT-FILE, EXCEPTION-FILE and PAYROLL-FEED-FILE back
+      * to the record counts the last checkpoint recorded, so rows a
+      * crashed run wrote after that checkpoint (and before it could
+      * take another one) are gone before this resumed run starts
+      * reprocessing the same ground and appending to them again
+           perform 016-truncate-print-file.
+           perform 019-truncate-exception-file.
+           perform 023-truncate-payroll-file.
+
+       016-truncate-print-file.
+      * copies the checkpointed number of PRINT-FILE's own records
+      * into the scratch file, then rebuilds PRINT-FILE from that
+      * copy so it ends exactly where the checkpoint says it did
+           move 0                             to ws-scratch-count.
+           move 'n'                           to ws-scratch-eof.
+           open input print-file.
+           open output ws-scratch-file.
+           perform 017-copy-print-to-scratch
+             until ws-scratch-eof = 'y'
+             or ws-scratch-count = cp-print-line-count.
+           close print-file.
+           close ws-scratch-file.
+           open output print-file.
+           close print-file.
+           move 'n'                           to ws-scratch-eof.
+           open input ws-scratch-file.
+           open extend print-file.
+           perform 018-copy-scratch-to-print
+             until ws-scratch-eof = 'y'.
+           close ws-scratch-file.
+           close print-file.
+
+       017-copy-print-to-scratch.
+           read print-file
+               at end
+                   move 'y'                   to ws-scratch-eof
+               not at end
+                   move print-line            to ws-scratch-record
+                   write ws-scratch-record
+                   add 1                       to ws-scratch-count
+           end-read.
+
+       018-copy-scratch-to-print.
+           read ws-scratch-file
+               at end
+                   move 'y'                   to ws-scratch-eof
+               not at end
+                   move ws-scratch-record     to print-line
+                   write print-line
+           end-read.
+
+       019-truncate-exception-file.
+      * same copy-through-scratch-file technique as 016-truncate-
+      * print-file, for EXCEPTION-FILE
+           move 0                             to ws-scratch-count.
+           move 'n'                           to ws-scratch-eof.
+           open input exception-file.
+           open output ws-scratch-file.
+           perform 021-copy-exception-to-scratch
+             until ws-scratch-eof = 'y'
+             or ws-scratch-count = cp-exception-count.
+           close exception-file.
+           close ws-scratch-file.
+           open output exception-file.
+           close exception-file.
+           move 'n'                           to ws-scratch-eof.
+           open input ws-scratch-file.
+           open extend exception-file.
+           perform 022-copy-scratch-to-exception
+             until ws-scratch-eof = 'y'.
+           close ws-scratch-file.
+           close exception-file.
+
+       021-copy-exception-to-scratch.
+           read exception-file
+               at end
+                   move 'y'                   to ws-scratch-eof
+               not at end
+                   move exception-record     to ws-scratch-record
+                   write ws-scratch-record
+                   add 1                       to ws-scratch-count
+           end-read.
+
+       022-copy-scratch-to-exception.
+           read ws-scratch-file
+               at end
+                   move 'y'                   to ws-scratch-eof
+               not at end
+                   move ws-scratch-record     to exception-record
+                   write exception-record
+           end-read.
+
+       023-truncate-payroll-file.
+      * same copy-through-scratch-file technique as 016-truncate-
+      * print-file, for PAYROLL-FEED-FILE
+           move 0                             to ws-scratch-count.
+           move 'n'                           to ws-scratch-eof.
+           open input payroll-feed-file.
+           open output ws-scratch-file.
+           perform 024-copy-payroll-to-scratch
+             until ws-scratch-eof = 'y'
+             or ws-scratch-count = cp-payroll-count.
+           close payroll-feed-file.
+           close ws-scratch-file.
+           open output payroll-feed-file.
+           close payroll-feed-file.
+           move 'n'                           to ws-scratch-eof.
+           open input ws-scratch-file.
+           open extend payroll-feed-file.
+           perform 025-copy-scratch-to-payroll
+             until ws-scratch-eof = 'y'.
+           close ws-scratch-file.
+           close payroll-feed-file.
+
+       024-copy-payroll-to-scratch.
+           read payroll-feed-file
+               at end
+                   move 'y'                   to ws-scratch-eof
+               not at end
+                   move payroll-feed-record  to ws-scratch-record
+                   write ws-scratch-record
+                   add 1                       to ws-scratch-count
+           end-read.
+
+       025-copy-scratch-to-payroll.
+           read ws-scratch-file
+               at end
+                   move 'y'                   to ws-scratch-eof
+               not at end
+                   move ws-scratch-record     to payroll-feed-record
+                   write payroll-feed-record
+           end-read.
+
+       020-read-parm-card.
+      * overrides the page size, tenure cutoffs, and run switch from
+      * the run-time control card when one is supplied; missing or
+      * blank card just keeps the compiled-in defaults above - each
+      * override is independent of the others, so a card can change
+      * just one of them without having to populate the rest
+           move spaces                       to parm-record.
+           open input parm-file.
+           if ws-parm-status = "00"
+               read parm-file
+                   at end
+                       move spaces            to parm-record
+               end-read
+               close parm-file
+               if pm-lines-per-page not = zero
+                   move pm-lines-per-page      to ws-lines-per-page
+               end-if
+               if pm-cutoff-grad-analyst not = zero
+                   move pm-cutoff-grad-analyst  to
+                     ws-cutoff-grad-analyst
+               end-if
+               if pm-cutoff-grad-senprog not = zero
+                   move pm-cutoff-grad-senprog  to
+                     ws-cutoff-grad-senprog
+               end-if
+               if pm-cutoff-grad-prog not = zero
+                   move pm-cutoff-grad-prog     to
+                     ws-cutoff-grad-prog
+               end-if
+               if pm-cutoff-nongrad-prog not = zero
+                   move pm-cutoff-nongrad-prog  to
+                     ws-cutoff-nongrad-prog
+               end-if
+               if pm-cutoff-nongrad-jrprog not = zero
+                   move pm-cutoff-nongrad-jrprog to
+                     ws-cutoff-nongrad-jrprog
+               end-if
+               if pm-summary-only-switch not = space
+                   move pm-summary-only-switch   to
+                     ws-summary-only-switch
+               end-if
+           end-if.
+
+       030-load-rate-table.
+      * looks up this fiscal year's raise percentage for each job
+      * classification from the rate table, falling back to the
+      * compiled-in default when a classification has no entry or
+      * the rate table itself is missing
+           open input rate-table.
+
+           if ws-rate-status = "00"
+               move "ANALYST"                to rt-job-code
+               read rate-table
+                   invalid key
+                       move cnst-percent-analyst to
+                         ws-percent-analyst
+                   not invalid key
+                       move rt-percent-increase to
+                         ws-percent-analyst
+               end-read
+
+               move "SEN PROG"               to rt-job-code
+               read rate-table
+                   invalid key
+                       move cnst-percent-senior-analyst to
+                         ws-percent-senior-analyst
+                   not invalid key
+                       move rt-percent-increase to
+                         ws-percent-senior-analyst
+               end-read
+
+               move "PROG"                   to rt-job-code
+               read rate-table
+                   invalid key
+                       move cnst-percent-programmer to
+                         ws-percent-programmer
+                   not invalid key
+                       move rt-percent-increase to
+                         ws-percent-programmer
+               end-read
+
+               move "JR PROG"                to rt-job-code
+               read rate-table
+                   invalid key
+                       move cnst-percent-jr-prog to
+                         ws-percent-jr-prog
+                   not invalid key
+                       move rt-percent-increase to
+                         ws-percent-jr-prog
+               end-read
+
+               close rate-table
+           else
+               move cnst-percent-analyst        to ws-percent-analyst
+               move cnst-percent-senior-analyst  to
+                 ws-percent-senior-analyst
+               move cnst-percent-programmer      to
+                 ws-percent-programmer
+               move cnst-percent-jr-prog         to ws-percent-jr-prog
+           end-if.
+
+       035-sort-employee-master.
+      * groups the master file by department, employee-num within
+      * department, before the main loop starts - employee-master
+      * itself is only ever read in employee-num order (its only
+      * declared key), so without this sort the department-change
+      * control break in 100-main-logic fires on nearly every record
+      * instead of once per department
+           sort ws-sort-file
+               on ascending key so-department-code
+               on ascending key so-employee-num
+               using employee-master
+               giving employee-sorted-file.
+           open input employee-sorted-file.
+
+       040-check-restart.
+      * resumes a prior interrupted run from its last checkpoint
+      * instead of reprocessing the whole employee master, restoring
+      * every running total 010-detect-restart found so the rest of
+      * the report comes out complete rather than starting over
+      * mid-stream
+           if ws-resuming
+               move cp-page-count             to ws-page-count
+               move cp-total-analyst           to ws-total-analyst
+               move cp-total-sen-prog          to ws-total-sen-prog
+               move cp-total-prog              to ws-total-prog
+               move cp-total-jr-prog           to ws-total-jr-prog
+               move cp-total-unclassified      to
+                 ws-total-unclassified
+               move cp-avg-analyst             to ws-avg-analyst
+               move cp-avg-sen-prog            to ws-avg-sen-prog
+               move cp-avg-prog                to ws-avg-prog
+               move cp-avg-jr-prog             to ws-avg-jr-prog
+               move cp-recon-analyst           to ws-recon-analyst
+               move cp-recon-sen-prog          to ws-recon-sen-prog
+               move cp-recon-prog              to ws-recon-prog
+               move cp-recon-jr-prog           to ws-recon-jr-prog
+               move cp-recon-unclassified      to
+                 ws-recon-unclassified
+               move cp-prev-department         to ws-prev-department
+               move cp-dept-headcount          to ws-dept-headcount
+               move cp-dept-increase-total     to
+                 ws-dept-increase-total
+               move cp-employee-num            to ws-last-employee-num
+               move cp-print-line-count        to ws-print-line-count
+               move cp-exception-count         to ws-exception-count
+               move cp-payroll-count           to ws-payroll-count
+      * the sorted work file comes out in the same department/
+      * employee-num order on every run, so the employee checkpointed
+      * as last-processed can be found again just by reading forward
+      * past it - no keyed access needed, which also sidesteps ever
+      * leaving ws-eof in an unknown state the way an INVALID KEY
+      * branch on a START would
+               perform 045-skip-to-restart-point
+           end-if.
+
+       045-skip-to-restart-point.
+      * discards already-processed and terminated records from the
+      * front of the freshly sorted work file until the first record
+      * still needing to be processed is sitting in employee-record,
+      * or the file turns out to have nothing left at all
+           move 'n'                          to ws-skip-done.
+           perform 046-skip-one-sorted-record
+             until ws-skip-done = 'y' or ws-eof = 'y'.
+
+       046-skip-one-sorted-record.
+           read employee-sorted-file
+               at end
+                   move 'y' to ws-eof
+                   move 'y' to ws-skip-done
+           end-read.
+           if ws-eof not = 'y'
+               if so-department-code > ws-prev-department or
+                 (so-department-code = ws-prev-department and
+                  so-employee-num > ws-last-employee-num)
+                   move sorted-record        to employee-record
+                   if er-active
+                       move 'y'               to ws-skip-done
+                       move 'y'               to ws-got-employee
+                   end-if
+               end-if
+           end-if.
+
        10-process-pages.
       *
       * counting this page and printing headings page
@@ -254,22 +968,24 @@
       *
       *
       *       and need to advance page for all but the first page
+      *       (summary-only runs skip the page and column headings
+      *        and go straight to the footer numbers)
       *
-           if (ws-page-count > 1) then
-               write print-line from ws-page-header
-                 after advancing page
-           else
-               write print-line from ws-page-header
-           end-if.
+           if not ws-summary-only
+               if (ws-page-count > 1) then
+                   write print-line from ws-page-header
+                     after advancing page
+               else
+                   write print-line from ws-page-header
+               end-if
+               add 1                          to ws-print-line-count
       * Columns headings
-           write print-line     from ws-heading1
-             after advancing 2 lines.
-           write print-line     from ws-heading2.
-           add ws-count-analyst              to ws-total-analyst.
-           add ws-count-jr-prog              to ws-total-jr-prog.
-           add ws-count-sen-prog             to ws-total-sen-prog.
-           add ws-count-prog                 to ws-total-prog.
-           add ws-count-unclassified         to ws-total-unclassified.
+               write print-line     from ws-heading1
+                 after advancing 2 lines
+               add 1                          to ws-print-line-count
+               write print-line     from ws-heading2
+               add 1                          to ws-print-line-count
+           end-if.
            move 0                            to ws-count-analyst.
            move 0                            to ws-count-sen-prog.
            move 0                            to ws-count-prog.
@@ -288,6 +1004,7 @@
 
            write print-line     from ws-page-footer1
              after advancing 2 lines.
+           add 1                              to ws-print-line-count.
       * moves analyst count to different class variables
            move ws-count-analyst             to ws-anal-count.
            move ws-count-sen-prog            to ws-senior-prog-count.
@@ -295,9 +1012,55 @@
            move ws-count-jr-prog             to ws-jr-prog-count.
            move ws-count-unclassified        to ws-unclassified-count.
            write print-line     from ws-page-footer2.
+           add 1                              to ws-print-line-count.
+
+      * independently re-accumulate the same counts that were just
+      * moved into the page footer, so the end-of-report
+      * reconciliation has a total that was not derived from
+      * ws-total-* itself
+           add ws-count-analyst               to ws-recon-analyst.
+           add ws-count-sen-prog              to ws-recon-sen-prog.
+           add ws-count-prog                  to ws-recon-prog.
+           add ws-count-jr-prog               to ws-recon-jr-prog.
+           add ws-count-unclassified          to ws-recon-unclassified.
+
+      * fold this page's counts into ws-total-* now, in the same
+      * pass that just printed it and updated ws-recon-* above -
+      * 130-write-checkpoint (below) has to see a ws-total-* that
+      * already includes this page, or a checkpoint taken on this
+      * page would restart one page short of what ws-recon-*/
+      * ws-avg-* already reflect
+           add ws-count-analyst               to ws-total-analyst.
+           add ws-count-jr-prog               to ws-total-jr-prog.
+           add ws-count-sen-prog              to ws-total-sen-prog.
+           add ws-count-prog                  to ws-total-prog.
+           add ws-count-unclassified          to ws-total-unclassified.
+
+      * checkpoint every few pages so a mid-run failure on a large
+      * file does not cost a full reprocessing window
+           divide ws-page-count by ws-checkpoint-interval
+             giving ws-checkpoint-quotient
+             remainder ws-checkpoint-remainder.
+           if ws-checkpoint-remainder = 0
+               perform 130-write-checkpoint
+           end-if.
 
 
        100-main-logic.
+      * remembers which employee this pass is actually processing,
+      * before the trailing read at the bottom of this paragraph
+      * advances employee-record to the next one - 130-write-checkpoint
+      * uses this instead of er-employee-num so it never checkpoints
+      * an employee that has not been processed yet
+           move er-employee-num               to ws-last-employee-num.
+      * break on department change and print a subtotal block for
+      * the department that just finished before starting the next
+           if er-department-code not = ws-prev-department
+               if ws-prev-department not = spaces
+                   perform 115-department-subtotal
+               end-if
+               move er-department-code       to ws-prev-department
+           end-if.
       * Initilaize variables for detail line
            move spaces to print-line.
 
@@ -312,6 +1075,9 @@
              er-current-salary / 100.
            compute pl-new-salary rounded = er-current-salary +
              ws-percent-increase * er-current-salary / 100.
+
+           perform 125-write-payroll-feed.
+
            if pl-job-code = "ANALYST"
                compute ws-avg-analyst = ws-avg-analyst +
                  ws-percent-increase * er-current-salary / 100
@@ -330,17 +1096,42 @@
                              100
                        end-if.
 
+      * roll this employee's increase into the department subtotal
+           add 1                              to ws-dept-headcount.
+           compute ws-dept-increase-total = ws-dept-increase-total +
+             ws-percent-increase * er-current-salary / 100.
 
+           if not ws-summary-only
+               write print-line after advancing 1 line
+               add 1                          to ws-print-line-count
+           end-if.
 
-           write print-line after advancing 1 line.
 
-      
       *        reads the logic
-      
-           read input-file
+
+           perform 105-read-employee-master.
+
+
+       105-read-employee-master.
+      * reads the next employee off the department-ordered sorted
+      * file, silently skipping over terminated employees so they
+      * drop off the report on their own
+           move 'n' to ws-got-employee.
+           perform 106-read-one-master-record
+             until ws-got-employee = 'y' or ws-eof = 'y'.
+
+       106-read-one-master-record.
+           read employee-sorted-file
                at end
-                   move "y" to ws-eof.
-  
+                   move 'y' to ws-eof
+                   move 'y' to ws-got-employee
+           end-read.
+           if ws-eof not = 'y'
+               move sorted-record            to employee-record
+               if er-active
+                   move 'y' to ws-got-employee
+               end-if
+           end-if.
 
        110-determine-code.
       * shows % sign for the output + different years means
@@ -349,30 +1140,30 @@
  
            if er-grad           then
 
-           if er-years-16plus   then
+           if er-years-service >= ws-cutoff-grad-analyst then
                        move 'ANALYST'
                                              to pl-job-code
-                       move cnst-percent-analyst
+                       move ws-percent-analyst
                                              to pl-increase
-                       move cnst-percent-analyst
+                       move ws-percent-analyst
                                              to ws-percent-increase
                    add 1 to ws-count-analyst
 
                else
-           if er-years-7-15
+           if er-years-service >= ws-cutoff-grad-senprog
                        move 'SEN PROG'       to pl-job-code
-                       move cnst-percent-senior-analyst
+                       move ws-percent-senior-analyst
                                              to pl-increase
-                       move cnst-percent-senior-analyst
+                       move ws-percent-senior-analyst
                                              to
                          ws-percent-increase
                        add 1 to ws-count-sen-prog
                    else
-                       if er-years-3-6
+                       if er-years-service >= ws-cutoff-grad-prog
                        move 'PROG'           to pl-job-code
-                       move cnst-percent-programmer
+                       move ws-percent-programmer
                                              to pl-increase
-                       move cnst-percent-programmer
+                       move ws-percent-programmer
                                              to
                              ws-percent-increase
                            add 1             to ws-count-prog
@@ -385,21 +1176,23 @@
                                     ws-percent-increase
                        move spaces           to pl-increase-sign
                            add 1             to ws-count-unclassified
+                           perform 120-write-exception
                        end-if
                else
-           if er-years-11plus    then
+           if er-years-service >= ws-cutoff-nongrad-prog then
                        move 'PROG'           to pl-job-code
-                       move cnst-percent-programmer
+                       move ws-percent-programmer
                                              to pl-increase
-                       move cnst-percent-programmer
+                       move ws-percent-programmer
                                              to ws-percent-increase
                    add 1 to ws-count-prog
                else
-                   if er-years-5-10 then
+                   if er-years-service >= ws-cutoff-nongrad-jrprog
+                     then
                        move 'JR PROG'        to pl-job-code
-                       move cnst-percent-jr-prog
+                       move ws-percent-jr-prog
                                              to pl-increase
-                       move cnst-percent-jr-prog
+                       move ws-percent-jr-prog
                                              to ws-percent-increase
                        add 1 to ws-count-jr-prog
                    else
@@ -411,7 +1204,200 @@
                        move spaces
                                              to pl-increase-sign
                        add 1 to ws-count-unclassified
+                       perform 120-write-exception
                    end-if
                end-if.
 
+       115-department-subtotal.
+      * prints the headcount and total increase $ for the
+      * department that just ended, then resets the accumulators
+           if not ws-summary-only
+               move spaces                   to print-line
+               move ws-prev-department       to ws-dept-code-out
+               move ws-dept-headcount        to ws-dept-count-out
+               move ws-dept-increase-total   to ws-dept-increase-out
+               write print-line from ws-dept-subtotal-line
+                 after advancing 1 line
+               add 1                          to ws-print-line-count
+           end-if.
+           move 0                            to ws-dept-headcount.
+           move 0                            to ws-dept-increase-total.
+
+
+       120-write-exception.
+      * records an employee 110-determine-code could not classify
+      * so the years-service data can be chased down
+           move spaces                       to exception-record.
+           move er-employee-num              to ex-employee-num.
+           move er-employee-name             to ex-employee-name.
+           move er-education-code            to ex-education-code.
+           move er-years-service             to ex-years-service.
+           write exception-record.
+           add 1                              to ws-exception-count.
+
+       125-write-payroll-feed.
+      * unedited numeric feed record for downstream payroll
+      * processing - computed straight from the working-storage
+      * percent and salary, not from the edited print-line fields
+           move er-employee-num               to pf-employee-num.
+           compute pf-pay-increase rounded = ws-percent-increase *
+             er-current-salary / 100.
+           compute pf-new-salary rounded = er-current-salary +
+             ws-percent-increase * er-current-salary / 100.
+           write payroll-feed-record.
+           add 1                              to ws-payroll-count.
+
+       130-write-checkpoint.
+      * carries every running total forward so a restart can pick
+      * the report back up without losing what already ran
+           open output checkpoint-file.
+           move ws-last-employee-num           to cp-employee-num.
+           move ws-page-count                  to cp-page-count.
+           move ws-total-analyst               to cp-total-analyst.
+           move ws-total-sen-prog              to cp-total-sen-prog.
+           move ws-total-prog                  to cp-total-prog.
+           move ws-total-jr-prog               to cp-total-jr-prog.
+           move ws-total-unclassified          to
+             cp-total-unclassified.
+           move ws-avg-analyst                 to cp-avg-analyst.
+           move ws-avg-sen-prog                to cp-avg-sen-prog.
+           move ws-avg-prog                    to cp-avg-prog.
+           move ws-avg-jr-prog                 to cp-avg-jr-prog.
+           move ws-recon-analyst               to cp-recon-analyst.
+           move ws-recon-sen-prog              to cp-recon-sen-prog.
+           move ws-recon-prog                  to cp-recon-prog.
+           move ws-recon-jr-prog               to cp-recon-jr-prog.
+           move ws-recon-unclassified          to
+             cp-recon-unclassified.
+           move ws-prev-department             to cp-prev-department.
+           move ws-dept-headcount              to cp-dept-headcount.
+           move ws-dept-increase-total         to
+             cp-dept-increase-total.
+           move ws-print-line-count            to cp-print-line-count.
+           move ws-exception-count             to cp-exception-count.
+           move ws-payroll-count               to cp-payroll-count.
+           write checkpoint-record.
+           close checkpoint-file.
+
+
+       140-reconciliation.
+      * compares the headcount recomputed from every printed page
+      * footer against ws-total-* so a truncated or double-counted
+      * run is caught before the averages above get acted on
+           compute ws-recon-grand-total = ws-recon-analyst +
+             ws-recon-sen-prog + ws-recon-prog + ws-recon-jr-prog +
+             ws-recon-unclassified.
+           compute ws-orig-grand-total = ws-total-analyst +
+             ws-total-sen-prog + ws-total-prog + ws-total-jr-prog +
+             ws-total-unclassified.
+           move spaces                       to print-line.
+           move ws-recon-grand-total         to ws-recon-out.
+           move ws-orig-grand-total          to ws-orig-out.
+           if ws-recon-grand-total = ws-orig-grand-total
+               move "OK"                     to ws-recon-flag-out
+           else
+               move "MISMATCH"               to ws-recon-flag-out
+           end-if.
+           write print-line from ws-reconciliation-line
+             after advancing 2 lines.
+           add 1                              to ws-print-line-count.
+
+
+       150-write-history.
+      * appends this cycle's four classification averages, with
+      * today's date, to the history file that 160-print-history
+      * reads back from for the trend report
+           accept ws-run-date from date yyyymmdd.
+           move spaces                       to history-record.
+           move ws-run-date                  to hs-run-date.
+           move ws-avg-analyst               to hs-avg-analyst.
+           move ws-avg-sen-prog              to hs-avg-sen-prog.
+           move ws-avg-prog                  to hs-avg-prog.
+           move ws-avg-jr-prog               to hs-avg-jr-prog.
+           open extend history-file.
+           write history-record.
+           close history-file.
+
+
+       160-print-history.
+      * prints the last five cycles (this one included) side by
+      * side - first pass counts the rows, second pass skips the
+      * older ones and loads only the tail into the table
+           move 0                            to ws-hist-total.
+           move 'n'                          to ws-hist-eof.
+           open input history-file.
+           perform 161-count-history-record
+             until ws-hist-eof = 'y'.
+           close history-file.
+
+           if ws-hist-total > 5
+               compute ws-hist-skip = ws-hist-total - 5
+           else
+               move 0                        to ws-hist-skip
+           end-if.
+
+           move spaces                       to ws-history-table.
+           move 0                            to ws-hist-index.
+           move 'n'                          to ws-hist-eof.
+           open input history-file.
+           perform 162-skip-history-record ws-hist-skip times.
+           perform 163-load-history-record
+             until ws-hist-eof = 'y' or ws-hist-index = 5.
+           close history-file.
+
+           move spaces                       to print-line.
+           write print-line from ws-history-heading
+             after advancing 2 lines.
+           add 1                              to ws-print-line-count.
+           perform 164-print-history-row
+             varying ws-hist-index from 1 by 1
+             until ws-hist-index > 5 or
+               ws-hist-date (ws-hist-index) = spaces.
+
+       161-count-history-record.
+           read history-file
+               at end
+                   move 'y'                  to ws-hist-eof
+               not at end
+                   add 1 to ws-hist-total
+           end-read.
+
+       162-skip-history-record.
+           read history-file
+               at end
+                   move 'y'                  to ws-hist-eof
+           end-read.
+
+       163-load-history-record.
+           read history-file
+               at end
+                   move 'y'                  to ws-hist-eof
+               not at end
+                   add 1 to ws-hist-index
+                   move hs-run-date     to ws-hist-date (ws-hist-index)
+                   move hs-avg-analyst  to
+                     ws-hist-analyst (ws-hist-index)
+                   move hs-avg-sen-prog to
+                     ws-hist-sen-prog (ws-hist-index)
+                   move hs-avg-prog     to
+                     ws-hist-prog (ws-hist-index)
+                   move hs-avg-jr-prog  to
+                     ws-hist-jr-prog (ws-hist-index)
+           end-read.
+
+       164-print-history-row.
+           move spaces                       to print-line.
+           move ws-hist-date (ws-hist-index)  to ws-hist-date-out.
+           move ws-hist-analyst (ws-hist-index) to
+             ws-hist-analyst-out.
+           move ws-hist-sen-prog (ws-hist-index) to
+             ws-hist-sen-prog-out.
+           move ws-hist-prog (ws-hist-index)  to ws-hist-prog-out.
+           move ws-hist-jr-prog (ws-hist-index) to
+             ws-hist-jr-prog-out.
+           write print-line from ws-history-line after advancing 1
+             line.
+           add 1                              to ws-print-line-count.
+
+
        end program A4.
